@@ -0,0 +1,12 @@
+      *================================================================
+      *    HAM33REC.CPY
+      *    LAYOUT DEL CODEWORD HAMMING(33,7) TRIPLICADO.
+      *    UN BLOQUE DE 7 BITS DE DATOS PROTEGIDO POR HAMMING(11,7)
+      *    SE REPITE EN TRES COPIAS DE 11 BITS (PARIDAD + DATOS)
+      *    PARA PERMITIR VOTACION POR MAYORIA ENTRE LAS TRES COPIAS.
+      *    USAR CON COPY ... REPLACING PARA RENOMBRAR EL 01 Y EL
+      *    ELEMENTO OCCURS SEGUN EL USO (CODIGO ORIGINAL O COPIA DE
+      *    TRABAJO PARA CORRECCION).
+      *================================================================
+           01 :REGISTRO-HAMMING:.
+               05 :CAMPO-BIT: PIC 9 OCCURS 33 TIMES.
