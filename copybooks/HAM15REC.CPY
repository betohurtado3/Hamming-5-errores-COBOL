@@ -0,0 +1,11 @@
+      *================================================================
+      *    HAM15REC.CPY
+      *    LAYOUT DEL CODEWORD HAMMING(15,11) SIN TRIPLICAR.
+      *    UN BLOQUE DE 11 BITS DE DATOS PROTEGIDO POR UNA SOLA
+      *    COPIA DE PARIDAD HAMMING (POSICIONES 1,2,4,8), SIN LA
+      *    REDUNDANCIA POR TRIPLICACION DEL CODEWORD HAMMING(33,7).
+      *    USAR CON COPY ... REPLACING PARA RENOMBRAR EL 01 Y EL
+      *    ELEMENTO OCCURS SEGUN EL USO.
+      *================================================================
+           01 :REGISTRO-HAMMING15:.
+               05 :CAMPO-BIT15: PIC 9 OCCURS 15 TIMES.
