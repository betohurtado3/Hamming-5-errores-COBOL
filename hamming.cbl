@@ -6,14 +6,83 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HAM-ENTRADA-FILE ASSIGN TO "HAMMIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM-SALIDA-FILE ASSIGN TO "HAMMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM-COD-ENTRADA-FILE ASSIGN TO "HAMCIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM-AUDIT-FILE ASSIGN TO "HAMAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-FS-AUDITORIA.
+           SELECT HAM-MSG-ENTRADA-FILE ASSIGN TO "HAMMSGIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM-MSG-SALIDA-FILE ASSIGN TO "HAMMSGOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM15-ENTRADA-FILE ASSIGN TO "HAM15IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM15-SALIDA-FILE ASSIGN TO "HAM15OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM-CKPT-FILE ASSIGN TO "HAMCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-FS-CHECKPOINT.
+           SELECT HAM-EXCEPCIONES-FILE ASSIGN TO "HAMEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HAM15-EXCEPCIONES-FILE ASSIGN TO "HAM15EXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+           FD HAM-ENTRADA-FILE.
+           01 WKS-REG-ENTRADA PIC X(07).
+
+           FD HAM-SALIDA-FILE.
+           01 WKS-REG-SALIDA PIC X(33).
+
+           FD HAM-COD-ENTRADA-FILE.
+           01 WKS-REG-COD-ENTRADA PIC X(33).
+
+           FD HAM-AUDIT-FILE.
+           01 WKS-REG-AUDITORIA.
+               05 WKS-AUD-FECHA PIC X(08).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WKS-AUD-HORA PIC X(08).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WKS-AUD-ORIGINAL PIC X(33).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WKS-AUD-CORREGIDO PIC X(33).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 WKS-AUD-INDICES PIC X(100).
+
+           FD HAM-MSG-ENTRADA-FILE.
+           01 WKS-REG-MSG-ENTRADA PIC X(80).
+
+           FD HAM-MSG-SALIDA-FILE.
+           01 WKS-REG-MSG-SALIDA PIC X(33).
+
+           FD HAM15-ENTRADA-FILE.
+           01 WKS-REG-ENTRADA-15 PIC X(11).
+
+           FD HAM15-SALIDA-FILE.
+           01 WKS-REG-SALIDA-15 PIC X(15).
+
+           FD HAM-CKPT-FILE.
+           01 WKS-REG-CHECKPOINT PIC 9(05).
+
+           FD HAM-EXCEPCIONES-FILE.
+           01 WKS-REG-EXCEPCION PIC X(07).
+
+           FD HAM15-EXCEPCIONES-FILE.
+           01 WKS-REG-EXCEPCION-15 PIC X(11).
+
        WORKING-STORAGE SECTION.
-           01 WKS-hamming.
-               05 WS-H PIC 9 OCCURS 33 TIMES.
+           COPY HAM33REC REPLACING ==:REGISTRO-HAMMING:== BY
+               ==WKS-hamming== ==:CAMPO-BIT:== BY ==WS-H==.
       *    VARIABLES PARA CORRECCION
-           01 WKS-CODIGO-COPIA.
-               05 WS-CC PIC 9 OCCURS 33 TIMES.
+           COPY HAM33REC REPLACING ==:REGISTRO-HAMMING:== BY
+               ==WKS-CODIGO-COPIA== ==:CAMPO-BIT:== BY ==WS-CC==.
            01 WKS-PARIDADES-1.
                05 WS-P1 PIC 9 OCCURS 4 TIMES.
            01 WKS-PARIDADES-2.
@@ -38,22 +107,119 @@
 
            77 WKS-opcion PIC 9 VALUE 0.
 
-
-
+      *    VARIABLES PARA EL PROCESO POR LOTES DE CREAR-HAMMING
+           77 WKS-SW-FIN-ENTRADA PIC X VALUE "N".
+               88 FIN-ENTRADA VALUE "S".
+           77 WKS-INDICE-BLOQUE PIC 99.
+
+      *    VARIABLES PARA EL PROCESO POR LOTES DE CORREGIR-ERROR
+           77 WKS-SW-FIN-COD-ENTRADA PIC X VALUE "N".
+               88 FIN-COD-ENTRADA VALUE "S".
+           77 WKS-FLAG-FIX-C1 PIC X VALUE "N".
+               88 FIX-C1 VALUE "S".
+           77 WKS-FLAG-FIX-C2 PIC X VALUE "N".
+               88 FIX-C2 VALUE "S".
+           77 WKS-FLAG-FIX-C3 PIC X VALUE "N".
+               88 FIX-C3 VALUE "S".
+           77 WKS-FLAG-NOCORREGIBLE PIC X VALUE "N".
+               88 NOCORREGIBLE VALUE "S".
+           77 WKS-FLAG-FIX-CONSENSO PIC X VALUE "N".
+               88 FIX-CONSENSO VALUE "S".
+           77 WKS-INDICES-TXT PIC X(100).
+           77 WKS-INDICE-PTR PIC 999.
+           77 WKS-FECHA-HOY PIC 9(08).
+           77 WKS-HORA-AHORA PIC 9(08).
+           77 WKS-FS-AUDITORIA PIC X(02).
+
+      *    CONTADORES DEL INFORME DE FIN DE LOTE DE CORRECCION
+           77 WKS-CONT-PROCESADOS PIC 9(05) VALUE 0.
+           77 WKS-CONT-LIMPIOS PIC 9(05) VALUE 0.
+           77 WKS-CONT-CORR-C1 PIC 9(05) VALUE 0.
+           77 WKS-CONT-CORR-C2 PIC 9(05) VALUE 0.
+           77 WKS-CONT-CORR-C3 PIC 9(05) VALUE 0.
+           77 WKS-CONT-CORR-CONSENSO PIC 9(05) VALUE 0.
+           77 WKS-CONT-NOCORREGIBLES PIC 9(05) VALUE 0.
+
+      *    VARIABLES PARA EL CIFRADO DE UN MENSAJE DE TEXTO LIBRE
+           77 WKS-SW-FIN-MSG-ENTRADA PIC X VALUE "N".
+               88 FIN-MSG-ENTRADA VALUE "S".
+           77 WKS-MSG-LONGITUD PIC 999.
+           77 WKS-MSG-INDICE PIC 999.
+           77 WKS-MSG-CODIGO PIC 999.
+           77 WKS-MSG-BIT PIC 9.
+           77 WKS-MSG-BITIDX PIC 9.
+           77 WKS-BITS-PENDIENTES PIC 99 VALUE 0.
+           77 WKS-INDICE-DESPLAZA PIC 99.
+           01 WKS-BUFFER-MSG.
+               05 WKS-BUFFER-BITS PIC 9 OCCURS 14 TIMES.
+
+      *    VARIABLES PARA EL MODO DESATENDIDO (PARM DE JOB POR LOTES)
+           77 WKS-PARM-ENTRADA PIC X(20).
+
+      *    VARIABLES PARA HAMMING(15,11) SIN TRIPLICAR
+           COPY HAM15REC REPLACING ==:REGISTRO-HAMMING15:== BY
+               ==WKS-hamming15== ==:CAMPO-BIT15:== BY ==WS-H15==.
+           01 WS-CODIGO-15.
+               05 WS-B PIC 9 OCCURS 11 TIMES.
+           77 WKS-SW-FIN-ENTRADA-15 PIC X VALUE "N".
+               88 FIN-ENTRADA-15 VALUE "S".
+
+      *    VARIABLES PARA EL CHECKPOINT/REINICIO DE CORREGIR-ERROR
+           77 WKS-FS-CHECKPOINT PIC X(02).
+           77 WKS-CKPT-CONTADOR PIC 9(05) VALUE 0.
+           77 WKS-CKPT-SALTADOS PIC 9(05).
+           77 WKS-CKPT-INTERVALO PIC 9(03) VALUE 10.
+           77 WKS-CKPT-TOTAL PIC 9(05).
+           77 WKS-CKPT-RESTO PIC 9(03).
+           77 WKS-CKPT-COCIENTE PIC 9(05).
+
+      *    VARIABLES PARA LA VALIDACION DE ENTRADA BINARIA
+      *    LA VALIDACION SE HACE SOBRE EL BYTE CRUDO DE ENTRADA
+      *    (ALFANUMERICO), NO SOBRE WS-A/WS-B (PIC 9) - EL RUNTIME
+      *    CONVIERTE SILENCIOSAMENTE CUALQUIER BYTE NO NUMERICO A
+      *    CERO AL MOVERLO A UN ELEMENTO PIC 9, ASI QUE VALIDAR
+      *    DESPUES DE ESE MOVE NUNCA DETECTA UN BLANCO O CARACTER
+      *    EXTRANO EN EL REGISTRO DE ENTRADA.
+           77 WKS-OPCION-CREAR PIC X VALUE SPACE.
+           77 WKS-FLAG-ENTRADA-VALIDA PIC X VALUE "S".
+               88 ENTRADA-VALIDA VALUE "S".
+           77 WKS-INDICE-VALIDA PIC 99.
+           77 WKS-BLOQUE-RAW PIC X(07).
+           77 WKS-BLOQUE-RAW-15 PIC X(11).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM UNTIL WKS-opcion = 3
+           ACCEPT WKS-PARM-ENTRADA FROM COMMAND-LINE.
+           IF WKS-PARM-ENTRADA NOT = SPACES THEN
+               PERFORM EJECUTAR-MODO-DESATENDIDO
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WKS-opcion = 5
                DISPLAY "1.-Crea tu codigo Hamming (33,7)"
                DISPLAY "2.-Deteccion de errores(33,7)"
-               DISPLAY "3.-Salir"
+               DISPLAY "3.-Cifra un mensaje de texto (33,7)"
+               DISPLAY "4.-Crea tu codigo Hamming (15,11) sin triplicar"
+               DISPLAY "5.-Salir"
                ACCEPT WKS-opcion
                EVALUATE TRUE
                    WHEN WKS-opcion = 1
-                       PERFORM CREAR-HAMMING
+                       DISPLAY "A.-Por lote (archivo de entrada)"
+                       DISPLAY "B.-Un solo codigo (interactivo)"
+                       ACCEPT WKS-OPCION-CREAR
+                       IF WKS-OPCION-CREAR = "B" OR WKS-OPCION-CREAR
+                               = "b" THEN
+                           PERFORM CREAR-HAMMING-INTERACTIVO
+                       ELSE
+                           PERFORM CREAR-HAMMING
+                       END-IF
                    WHEN WKS-opcion = 2
                        PERFORM CORREGIR-ERROR
                    WHEN WKS-opcion = 3
+                       PERFORM CREAR-HAMMING-MENSAJE
+                   WHEN WKS-opcion = 4
+                       PERFORM CREAR-HAMMING-15
+                   WHEN WKS-opcion = 5
                        DISPLAY "adios"
                    WHEN OTHER
                        DISPLAY "opcion no valida"
@@ -62,10 +228,285 @@
 
            STOP RUN.
 
+           EJECUTAR-MODO-DESATENDIDO.
+      *    MODO POR LOTES SIN OPERADOR: EL PARM DEL JOB SELECCIONA
+      *    DIRECTAMENTE LA OPCION A EJECUTAR, SIN PASAR POR EL MENU
+               EVALUATE WKS-PARM-ENTRADA(1:1)
+                   WHEN "1"
+                       PERFORM CREAR-HAMMING
+                   WHEN "2"
+                       PERFORM CORREGIR-ERROR
+                   WHEN "3"
+                       PERFORM CREAR-HAMMING-MENSAJE
+                   WHEN "4"
+                       PERFORM CREAR-HAMMING-15
+                   WHEN OTHER
+                       DISPLAY "PARM NO VALIDO: " WKS-PARM-ENTRADA
+               END-EVALUATE.
+
            CREAR-HAMMING.
-               DISPLAY "introduce el codigo binario".
-               ACCEPT WS-CODIGO.
+      *    LOTE DE CODIGOS DE 7 BITS -> CODEWORDS HAMMING(33,7)
+               MOVE "N" TO WKS-SW-FIN-ENTRADA.
+               OPEN INPUT HAM-ENTRADA-FILE.
+               OPEN OUTPUT HAM-SALIDA-FILE.
+               OPEN OUTPUT HAM-EXCEPCIONES-FILE.
+
+               PERFORM LEER-REGISTRO-ENTRADA.
+               PERFORM UNTIL FIN-ENTRADA
+                   MOVE WKS-REG-ENTRADA TO WKS-BLOQUE-RAW
+                   PERFORM VALIDAR-BLOQUE-BINARIO
+
+                   IF ENTRADA-VALIDA THEN
+                       PERFORM CALCULAR-HAMMING-733
+                       MOVE WKS-hamming TO WKS-REG-SALIDA
+                       WRITE WKS-REG-SALIDA
+                   ELSE
+                       PERFORM ESCRIBIR-EXCEPCION-ENTRADA
+                   END-IF
+
+                   PERFORM LEER-REGISTRO-ENTRADA
+               END-PERFORM.
+
+               CLOSE HAM-ENTRADA-FILE.
+               CLOSE HAM-SALIDA-FILE.
+               CLOSE HAM-EXCEPCIONES-FILE.
+
+           CREAR-HAMMING-MENSAJE.
+      *    CIFRA UN MENSAJE DE TEXTO LIBRE: CADA CARACTER SE DESCOMPONE
+      *    EN 8 BITS, QUE SE VAN ACUMULANDO EN WKS-BUFFER-BITS Y SE
+      *    VAN CORTANDO EN BLOQUES DE 7 BITS A MEDIDA QUE SE COMPLETAN,
+      *    SIN RESPETAR LOS LIMITES DE CARACTER ORIGINALES
+               MOVE "N" TO WKS-SW-FIN-MSG-ENTRADA.
+               MOVE 0 TO WKS-BITS-PENDIENTES.
+               OPEN INPUT HAM-MSG-ENTRADA-FILE.
+               OPEN OUTPUT HAM-MSG-SALIDA-FILE.
+
+               PERFORM LEER-REGISTRO-MSG-ENTRADA.
+               PERFORM UNTIL FIN-MSG-ENTRADA
+                   MOVE 80 TO WKS-MSG-LONGITUD
+                   PERFORM UNTIL WKS-MSG-LONGITUD = 0
+                       OR WKS-REG-MSG-ENTRADA(WKS-MSG-LONGITUD:1)
+                           NOT = SPACE
+                       SUBTRACT 1 FROM WKS-MSG-LONGITUD
+                   END-PERFORM
+
+                   PERFORM VARYING WKS-MSG-INDICE FROM 1 BY 1
+                       UNTIL WKS-MSG-INDICE > WKS-MSG-LONGITUD
+                       PERFORM CONVERTIR-CARACTER-A-BITS
+                       PERFORM EXTRAER-BLOQUES-DE-7-BITS
+                   END-PERFORM
+
+                   PERFORM LEER-REGISTRO-MSG-ENTRADA
+               END-PERFORM.
+
+      *    SI QUEDAN BITS SOBRANTES SE RELLENA CON CEROS EL ULTIMO
+      *    BLOQUE EN VEZ DE DESCARTARLOS
+               IF WKS-BITS-PENDIENTES > 0 THEN
+                   PERFORM VARYING WKS-INDICE-BLOQUE FROM 1 BY 1
+                       UNTIL WKS-INDICE-BLOQUE = 8
+                       IF WKS-INDICE-BLOQUE > WKS-BITS-PENDIENTES THEN
+                           MOVE 0 TO WKS-BUFFER-BITS(WKS-INDICE-BLOQUE)
+                       END-IF
+                       MOVE WKS-BUFFER-BITS(WKS-INDICE-BLOQUE)
+                           TO WS-A(WKS-INDICE-BLOQUE)
+                   END-PERFORM
+                   PERFORM CALCULAR-HAMMING-733
+                   MOVE WKS-hamming TO WKS-REG-MSG-SALIDA
+                   WRITE WKS-REG-MSG-SALIDA
+                   MOVE 0 TO WKS-BITS-PENDIENTES
+               END-IF.
+
+               CLOSE HAM-MSG-ENTRADA-FILE.
+               CLOSE HAM-MSG-SALIDA-FILE.
+
+           CONVERTIR-CARACTER-A-BITS.
+      *    OBTIENE EL VALOR ASCII DEL CARACTER ACTUAL DEL MENSAJE Y LO
+      *    DESCOMPONE EN 8 BITS QUE SE AGREGAN AL FINAL DEL BUFFER
+               COMPUTE WKS-MSG-CODIGO = FUNCTION ORD(
+                   WKS-REG-MSG-ENTRADA(WKS-MSG-INDICE:1)) - 1.
+               PERFORM VARYING WKS-MSG-BITIDX FROM 8 BY -1
+                   UNTIL WKS-MSG-BITIDX = 0
+                   DIVIDE 2 INTO WKS-MSG-CODIGO
+                       GIVING WKS-MSG-CODIGO REMAINDER WKS-MSG-BIT
+                   MOVE WKS-MSG-BIT TO
+                       WKS-BUFFER-BITS(WKS-BITS-PENDIENTES +
+                           WKS-MSG-BITIDX)
+               END-PERFORM
+               ADD 8 TO WKS-BITS-PENDIENTES.
+
+           EXTRAER-BLOQUES-DE-7-BITS.
+      *    MIENTRAS HAYA AL MENOS 7 BITS ACUMULADOS, SE CORTA UN
+      *    BLOQUE, SE CIFRA Y SE DESPLAZAN LOS BITS SOBRANTES AL
+      *    PRINCIPIO DEL BUFFER
+               PERFORM UNTIL WKS-BITS-PENDIENTES < 7
+                   PERFORM VARYING WKS-INDICE-BLOQUE FROM 1 BY 1
+                       UNTIL WKS-INDICE-BLOQUE = 8
+                       MOVE WKS-BUFFER-BITS(WKS-INDICE-BLOQUE)
+                           TO WS-A(WKS-INDICE-BLOQUE)
+                   END-PERFORM
+                   PERFORM CALCULAR-HAMMING-733
+                   MOVE WKS-hamming TO WKS-REG-MSG-SALIDA
+                   WRITE WKS-REG-MSG-SALIDA
+
+                   PERFORM VARYING WKS-INDICE-DESPLAZA FROM 1 BY 1
+                       UNTIL WKS-INDICE-DESPLAZA >
+                           WKS-BITS-PENDIENTES - 7
+                       MOVE WKS-BUFFER-BITS(WKS-INDICE-DESPLAZA + 7)
+                           TO WKS-BUFFER-BITS(WKS-INDICE-DESPLAZA)
+                   END-PERFORM
+                   SUBTRACT 7 FROM WKS-BITS-PENDIENTES
+               END-PERFORM.
+
+           LEER-REGISTRO-MSG-ENTRADA.
+               MOVE SPACES TO WKS-REG-MSG-ENTRADA.
+               READ HAM-MSG-ENTRADA-FILE
+                   AT END
+                       MOVE "S" TO WKS-SW-FIN-MSG-ENTRADA
+               END-READ.
+
+           LEER-REGISTRO-ENTRADA.
+               READ HAM-ENTRADA-FILE
+                   AT END
+                       MOVE "S" TO WKS-SW-FIN-ENTRADA
+               END-READ.
+
+           VALIDAR-BLOQUE-BINARIO.
+      *    RECHAZA CUALQUIER BYTE DE WKS-BLOQUE-RAW QUE NO SEA "0" O
+      *    "1" ANTES DE QUE LLEGUE AL CALCULO DE PARIDAD DE
+      *    CALCULAR-HAMMING-733. SE VALIDA EL BYTE CRUDO (ALFANUMERICO)
+      *    EN VEZ DE WS-A (PIC 9) PORQUE EL MOVE DE UN BYTE NO
+      *    NUMERICO A UN ELEMENTO PIC 9 YA LO DEJARIA EN CERO ANTES DE
+      *    PODER INSPECCIONARLO. SOLO SE CONSTRUYE WS-A CUANDO EL
+      *    BYTE ES VALIDO.
+               MOVE "S" TO WKS-FLAG-ENTRADA-VALIDA.
+               PERFORM VARYING WKS-INDICE-VALIDA FROM 1 BY 1
+                   UNTIL WKS-INDICE-VALIDA > 7
+                   IF WKS-BLOQUE-RAW(WKS-INDICE-VALIDA:1) = "0" OR
+                           WKS-BLOQUE-RAW(WKS-INDICE-VALIDA:1) = "1"
+                           THEN
+                       MOVE WKS-BLOQUE-RAW(WKS-INDICE-VALIDA:1)
+                           TO WS-A(WKS-INDICE-VALIDA)
+                   ELSE
+                       MOVE "N" TO WKS-FLAG-ENTRADA-VALIDA
+                   END-IF
+               END-PERFORM.
+
+           VALIDAR-BLOQUE-BINARIO-15.
+      *    MISMA VALIDACION QUE VALIDAR-BLOQUE-BINARIO PERO PARA EL
+      *    BLOQUE DE 11 BITS DE CREAR-HAMMING-15
+               MOVE "S" TO WKS-FLAG-ENTRADA-VALIDA.
+               PERFORM VARYING WKS-INDICE-VALIDA FROM 1 BY 1
+                   UNTIL WKS-INDICE-VALIDA > 11
+                   IF WKS-BLOQUE-RAW-15(WKS-INDICE-VALIDA:1) = "0" OR
+                           WKS-BLOQUE-RAW-15(WKS-INDICE-VALIDA:1) = "1"
+                           THEN
+                       MOVE WKS-BLOQUE-RAW-15(WKS-INDICE-VALIDA:1)
+                           TO WS-B(WKS-INDICE-VALIDA)
+                   ELSE
+                       MOVE "N" TO WKS-FLAG-ENTRADA-VALIDA
+                   END-IF
+               END-PERFORM.
+
+           ESCRIBIR-EXCEPCION-ENTRADA.
+               MOVE SPACES TO WKS-REG-EXCEPCION.
+               MOVE WKS-REG-ENTRADA TO WKS-REG-EXCEPCION.
+               WRITE WKS-REG-EXCEPCION.
+
+           ESCRIBIR-EXCEPCION-ENTRADA-15.
+               MOVE SPACES TO WKS-REG-EXCEPCION-15.
+               MOVE WKS-REG-ENTRADA-15 TO WKS-REG-EXCEPCION-15.
+               WRITE WKS-REG-EXCEPCION-15.
+
+           CREAR-HAMMING-INTERACTIVO.
+      *    UN SOLO CODIGO DE 7 BITS POR TECLADO, CON REINTENTO SI
+      *    LA ENTRADA NO ES BINARIA (MODO ANTERIOR A REQ 000)
+               MOVE "N" TO WKS-FLAG-ENTRADA-VALIDA.
+               PERFORM UNTIL ENTRADA-VALIDA
+                   DISPLAY "INTRODUZCA LOS 7 BITS DEL CODIGO (0/1): "
+                   ACCEPT WKS-BLOQUE-RAW
+                   PERFORM VALIDAR-BLOQUE-BINARIO
+                   IF NOT ENTRADA-VALIDA THEN
+                       DISPLAY "ENTRADA INVALIDA - SOLO SE ACEPTAN "
+                           "DIGITOS 0 O 1, REINTENTE"
+                   END-IF
+               END-PERFORM.
+
+               PERFORM CALCULAR-HAMMING-733.
+               DISPLAY "EL CODIGO HAMMING ES: " WKS-hamming.
+
+           CREAR-HAMMING-15.
+      *    LOTE DE BLOQUES DE 11 BITS -> CODEWORDS HAMMING(15,11)
+      *    SIN TRIPLICAR, PARA LOTES DE BAJO RIESGO DONDE NO SE
+      *    QUIERE PAGAR EL COSTO DE TRANSMISION DE LA TRIPLICACION
+               MOVE "N" TO WKS-SW-FIN-ENTRADA-15.
+               OPEN INPUT HAM15-ENTRADA-FILE.
+               OPEN OUTPUT HAM15-SALIDA-FILE.
+               OPEN OUTPUT HAM15-EXCEPCIONES-FILE.
+
+               PERFORM LEER-REGISTRO-ENTRADA-15.
+               PERFORM UNTIL FIN-ENTRADA-15
+                   MOVE WKS-REG-ENTRADA-15 TO WKS-BLOQUE-RAW-15
+                   PERFORM VALIDAR-BLOQUE-BINARIO-15
+
+                   IF ENTRADA-VALIDA THEN
+                       PERFORM CALCULAR-HAMMING-1511
+                       MOVE WKS-hamming15 TO WKS-REG-SALIDA-15
+                       WRITE WKS-REG-SALIDA-15
+                   ELSE
+                       PERFORM ESCRIBIR-EXCEPCION-ENTRADA-15
+                   END-IF
 
+                   PERFORM LEER-REGISTRO-ENTRADA-15
+               END-PERFORM.
+
+               CLOSE HAM15-ENTRADA-FILE.
+               CLOSE HAM15-SALIDA-FILE.
+               CLOSE HAM15-EXCEPCIONES-FILE.
+
+           LEER-REGISTRO-ENTRADA-15.
+               READ HAM15-ENTRADA-FILE
+                   AT END
+                       MOVE "S" TO WKS-SW-FIN-ENTRADA-15
+               END-READ.
+
+           CALCULAR-HAMMING-1511.
+      *    DERIVACION DE PARIDADES PARA UN BLOQUE DE 11 BITS, MISMO
+      *    ESTILO QUE CALCULAR-HAMMING-733 PERO SIN TRIPLICAR Y CON
+      *    UN BIT DE DATOS MAS POR CADA GRUPO DE PARIDAD
+               MOVE WS-B(1) TO WS-H15(3).
+               MOVE WS-B(2) TO WS-H15(5).
+               MOVE WS-B(3) TO WS-H15(6).
+               MOVE WS-B(4) TO WS-H15(7).
+               MOVE WS-B(5) TO WS-H15(9).
+               MOVE WS-B(6) TO WS-H15(10).
+               MOVE WS-B(7) TO WS-H15(11).
+               MOVE WS-B(8) TO WS-H15(12).
+               MOVE WS-B(9) TO WS-H15(13).
+               MOVE WS-B(10) TO WS-H15(14).
+               MOVE WS-B(11) TO WS-H15(15).
+
+               COMPUTE WKS-AUX = WS-H15(3)+WS-H15(5)+WS-H15(7)
+               +WS-H15(9)+WS-H15(11)+WS-H15(13)+WS-H15(15).
+               DIVIDE 2 INTO WKS-AUX GIVING WKS-BASURA
+               REMAINDER WS-H15(1).
+
+               COMPUTE WKS-AUX = WS-H15(3)+WS-H15(6)+WS-H15(7)
+               +WS-H15(10)+WS-H15(11)+WS-H15(14)+WS-H15(15).
+               DIVIDE 2 INTO WKS-AUX GIVING WKS-BASURA
+               REMAINDER WS-H15(2).
+
+               COMPUTE WKS-AUX = WS-H15(5)+WS-H15(6)+WS-H15(7)
+               +WS-H15(12)+WS-H15(13)+WS-H15(14)+WS-H15(15).
+               DIVIDE 2 INTO WKS-AUX GIVING WKS-BASURA
+               REMAINDER WS-H15(4).
+
+               COMPUTE WKS-AUX = WS-H15(9)+WS-H15(10)+WS-H15(11)
+               +WS-H15(12)+WS-H15(13)+WS-H15(14)+WS-H15(15).
+               DIVIDE 2 INTO WKS-AUX GIVING WKS-BASURA
+               REMAINDER WS-H15(8).
+
+           CALCULAR-HAMMING-733.
+      *    DERIVACION DE PARIDADES PARA UN BLOQUE DE 7 BITS
                MOVE WS-A(1) TO WS-H(3),WS-H(14),WS-H(25).
                MOVE WS-A(2) TO WS-H(5),WS-H(16),WS-H(27).
                MOVE WS-A(3) TO WS-H(6),WS-H(17),WS-H(28).
@@ -96,27 +537,179 @@
                REMAINDER WS-H(8).
                MOVE WS-H(8) TO WS-H(19),WS-H(30).
 
-               DISPLAY WKS-hamming.
-
            CORREGIR-ERROR.
-               DISPLAY "introduce el codigo hamming a corregir: ".
-               ACCEPT WKS-hamming.
-               MOVE WKS-hamming TO WKS-CODIGO-COPIA.
+      *    LOTE DE CODEWORDS HAMMING(33,7) RECIBIDOS -> CORRECCION
+               MOVE "N" TO WKS-SW-FIN-COD-ENTRADA.
+               MOVE 0 TO WKS-CONT-PROCESADOS, WKS-CONT-LIMPIOS,
+                   WKS-CONT-CORR-C1, WKS-CONT-CORR-C2,
+                   WKS-CONT-CORR-C3, WKS-CONT-CORR-CONSENSO,
+                   WKS-CONT-NOCORREGIBLES.
+               OPEN INPUT HAM-COD-ENTRADA-FILE.
+               OPEN EXTEND HAM-AUDIT-FILE.
+               IF WKS-FS-AUDITORIA = "35" THEN
+                   OPEN OUTPUT HAM-AUDIT-FILE
+               END-IF.
 
-               PERFORM COMPARAR-COLUMNAS THRU COMPROBAR-PARIDADES.
-               DISPLAY "HABIA ERRORES EN LOS INDICES: ".
-               PERFORM VARYING WKS-CONTADOR-COLUMNAS FROM 1 BY 1 UNTIL
-               WKS-CONTADOR-COLUMNAS=34
+      *    SI QUEDO UN CHECKPOINT DE UNA EJECUCION ANTERIOR QUE NO
+      *    TERMINO, SE SALTAN LOS REGISTROS YA PROCESADOS ENTONCES Y
+      *    SE REANUDA A PARTIR DE AHI EN VEZ DE REPROCESAR EL LOTE
+               MOVE 0 TO WKS-CKPT-CONTADOR.
+               OPEN INPUT HAM-CKPT-FILE.
+               IF WKS-FS-CHECKPOINT = "00" THEN
+                   READ HAM-CKPT-FILE
+                       AT END
+                           MOVE 0 TO WKS-CKPT-CONTADOR
+                       NOT AT END
+                           MOVE WKS-REG-CHECKPOINT TO WKS-CKPT-CONTADOR
+                   END-READ
+                   CLOSE HAM-CKPT-FILE
+               END-IF.
+               IF WKS-CKPT-CONTADOR > 0 THEN
+                   DISPLAY "REANUDANDO DESDE EL CHECKPOINT, SALTANDO "
+                       WKS-CKPT-CONTADOR " REGISTROS YA PROCESADOS"
+                   PERFORM VARYING WKS-CKPT-SALTADOS FROM 1 BY 1
+                       UNTIL WKS-CKPT-SALTADOS > WKS-CKPT-CONTADOR
+                       PERFORM LEER-REGISTRO-COD-ENTRADA
+                   END-PERFORM
+               END-IF.
+
+               PERFORM LEER-REGISTRO-COD-ENTRADA.
+               PERFORM UNTIL FIN-COD-ENTRADA
+                   MOVE WKS-REG-COD-ENTRADA TO WKS-hamming
+                   MOVE WKS-hamming TO WKS-CODIGO-COPIA
+
+                   PERFORM COMPARAR-COLUMNAS THRU COMPROBAR-PARIDADES
+                   PERFORM CLASIFICAR-RESULTADO-CORRECCION
+                   PERFORM CONSTRUIR-LISTA-INDICES
+
+                   DISPLAY "HABIA ERRORES EN LOS INDICES: "
+                       WKS-INDICES-TXT
+                   IF NOCORREGIBLE THEN
+                       DISPLAY "UNCORRECTABLE - LAS TRES COPIAS NO "
+                           "SE PUEDEN RECONCILIAR: "WKS-hamming
+                   ELSE
+                       DISPLAY "EL CODIGO CORREGIDO ES: "
+                           WKS-CODIGO-COPIA
+                   END-IF
+                   IF FIX-C1 OR FIX-C2 OR FIX-C3 OR FIX-CONSENSO
+                           OR NOCORREGIBLE THEN
+                       PERFORM ESCRIBIR-AUDITORIA-CORRECCION
+                   END-IF
+
+                   COMPUTE WKS-CKPT-TOTAL =
+                       WKS-CKPT-CONTADOR + WKS-CONT-PROCESADOS
+                   DIVIDE WKS-CKPT-TOTAL BY WKS-CKPT-INTERVALO
+                       GIVING WKS-CKPT-COCIENTE REMAINDER WKS-CKPT-RESTO
+                   IF WKS-CKPT-RESTO = 0 THEN
+                       PERFORM ESCRIBIR-CHECKPOINT
+                   END-IF
+
+                   PERFORM LEER-REGISTRO-COD-ENTRADA
+               END-PERFORM.
+
+               CLOSE HAM-COD-ENTRADA-FILE.
+               CLOSE HAM-AUDIT-FILE.
+
+      *    LOTE COMPLETO SIN INTERRUPCIONES: SE LIMPIA EL CHECKPOINT
+      *    PARA QUE LA PROXIMA EJECUCION EMPIECE DESDE CERO
+               OPEN OUTPUT HAM-CKPT-FILE.
+               CLOSE HAM-CKPT-FILE.
+
+               PERFORM IMPRIMIR-RESUMEN-CORRECCION.
+
+           ESCRIBIR-CHECKPOINT.
+      *    DEJA CONSTANCIA DE CUANTOS REGISTROS DEL LOTE YA SE
+      *    PROCESARON, PARA QUE UN REINICIO PUEDA SALTARLOS
+               OPEN OUTPUT HAM-CKPT-FILE.
+               MOVE WKS-CKPT-TOTAL TO WKS-REG-CHECKPOINT.
+               WRITE WKS-REG-CHECKPOINT.
+               CLOSE HAM-CKPT-FILE.
+
+           LEER-REGISTRO-COD-ENTRADA.
+               READ HAM-COD-ENTRADA-FILE
+                   AT END
+                       MOVE "S" TO WKS-SW-FIN-COD-ENTRADA
+               END-READ.
+
+           CONSTRUIR-LISTA-INDICES.
+      *    ARMA LA LISTA DE INDICES QUE DIFIEREN ENTRE WKS-hamming
+      *    (RECIBIDO) Y WKS-CODIGO-COPIA (YA CORREGIDO) PARA EL
+      *    DISPLAY Y PARA EL REGISTRO DE AUDITORIA
+               MOVE SPACES TO WKS-INDICES-TXT.
+               MOVE 1 TO WKS-INDICE-PTR.
+               PERFORM VARYING WKS-CONTADOR-COLUMNAS FROM 1 BY 1
+                   UNTIL WKS-CONTADOR-COLUMNAS=34
                    IF WS-H(WKS-CONTADOR-COLUMNAS)<>
                        WS-CC(WKS-CONTADOR-COLUMNAS) THEN
-                        DISPLAY WKS-CONTADOR-COLUMNAS,","
-                        WITH NO ADVANCING
+                       STRING WKS-CONTADOR-COLUMNAS "," DELIMITED BY
+                           SIZE INTO WKS-INDICES-TXT
+                           WITH POINTER WKS-INDICE-PTR
                    END-IF
                END-PERFORM.
-               DISPLAY " ".
-               DISPLAY "EL CODIGO CORREGIDO ES: "WKS-CODIGO-COPIA.
+
+           ESCRIBIR-AUDITORIA-CORRECCION.
+               MOVE SPACES TO WKS-REG-AUDITORIA.
+               ACCEPT WKS-FECHA-HOY FROM DATE YYYYMMDD.
+               ACCEPT WKS-HORA-AHORA FROM TIME.
+               MOVE WKS-FECHA-HOY TO WKS-AUD-FECHA.
+               MOVE WKS-HORA-AHORA TO WKS-AUD-HORA.
+               MOVE WKS-hamming TO WKS-AUD-ORIGINAL.
+               MOVE WKS-CODIGO-COPIA TO WKS-AUD-CORREGIDO.
+               MOVE WKS-INDICES-TXT TO WKS-AUD-INDICES.
+               WRITE WKS-REG-AUDITORIA.
+
+           CLASIFICAR-RESULTADO-CORRECCION.
+      *    UN MISMO CODIGO PUEDE NECESITAR MAS DE UN TIPO DE FIX (p.EJ.
+      *    COMPARAR-COLUMNAS RESUELVE UN DESACUERDO EN LA COPIA 1 Y,
+      *    SOBRE EL BLOQUE YA CONSENSUADO, COMPROBAR-PARIDADES ENCUENTRA
+      *    ADEMAS UN ERROR DE CONSENSO), ASI QUE LOS CONTADORES NO SON
+      *    EXCLUYENTES ENTRE SI: CADA TIPO DE FIX QUE REALMENTE OCURRIO
+      *    SUMA A SU PROPIA CONTADORA, Y UN CODIGO PUEDE SUMAR A MAS DE
+      *    UNA. SOLO CUANDO NO OCURRIO NINGUN FIX NI CASO NO CORREGIBLE
+      *    SE CUENTA COMO LIMPIO. POR ESO WKS-CONT-PROCESADOS YA NO ES
+      *    LA SUMA EXACTA DE LAS DEMAS CONTADORAS.
+               ADD 1 TO WKS-CONT-PROCESADOS.
+               IF NOCORREGIBLE THEN
+                   ADD 1 TO WKS-CONT-NOCORREGIBLES
+               END-IF
+               IF FIX-CONSENSO THEN
+                   ADD 1 TO WKS-CONT-CORR-CONSENSO
+               END-IF
+               IF FIX-C1 THEN
+                   ADD 1 TO WKS-CONT-CORR-C1
+               END-IF
+               IF FIX-C2 THEN
+                   ADD 1 TO WKS-CONT-CORR-C2
+               END-IF
+               IF FIX-C3 THEN
+                   ADD 1 TO WKS-CONT-CORR-C3
+               END-IF
+               IF NOT NOCORREGIBLE AND NOT FIX-CONSENSO AND NOT FIX-C1
+                       AND NOT FIX-C2 AND NOT FIX-C3 THEN
+                   ADD 1 TO WKS-CONT-LIMPIOS
+               END-IF.
+
+           IMPRIMIR-RESUMEN-CORRECCION.
+               DISPLAY "========================================".
+               DISPLAY "RESUMEN DEL LOTE DE CORRECCION".
+               DISPLAY "CODIGOS PROCESADOS......: " WKS-CONT-PROCESADOS.
+               DISPLAY "CODIGOS SIN ERRORES......: " WKS-CONT-LIMPIOS.
+               DISPLAY "CORREGIDOS EN COPIA 1....: " WKS-CONT-CORR-C1.
+               DISPLAY "CORREGIDOS EN COPIA 2....: " WKS-CONT-CORR-C2.
+               DISPLAY "CORREGIDOS EN COPIA 3....: " WKS-CONT-CORR-C3.
+               DISPLAY "CORREGIDOS POR CONSENSO..: "
+                   WKS-CONT-CORR-CONSENSO.
+               DISPLAY "NO CORREGIBLES...........: "
+                   WKS-CONT-NOCORREGIBLES.
+               DISPLAY "========================================".
 
            COMPARAR-COLUMNAS.
+      *    REINICIO DE INDICADORES PARA ESTE CODIGO
+               MOVE "N" TO WKS-FLAG-FIX-C1.
+               MOVE "N" TO WKS-FLAG-FIX-C2.
+               MOVE "N" TO WKS-FLAG-FIX-C3.
+               MOVE "N" TO WKS-FLAG-NOCORREGIBLE.
+
       *    COMPARANDO ENTRE COMPIAS
                COMPUTE WKS-CONTADOR-COLUMNAS = 1
                PERFORM VARYING WKS-CONTADOR-COLUMNAS FROM 1 BY 1 UNTIL
@@ -134,24 +727,35 @@
                    <> WS-CC(WKS-BITCOPIA2) THEN
                        MOVE WS-CC(WKS-CONTADOR-COLUMNAS) TO
                        WS-CC(WKS-BITCOPIA2)
+                       SET FIX-C3 TO TRUE
                    END-IF
                    IF WS-CC(WKS-CONTADOR-COLUMNAS)<>
                    WS-CC(WKS-BITCOPIA1) AND WS-CC(WKS-CONTADOR-COLUMNAS)
                    =WS-CC(WKS-BITCOPIA2) THEN
                        MOVE WS-CC(WKS-CONTADOR-COLUMNAS) TO
                        WS-CC(WKS-BITCOPIA1)
+                       SET FIX-C2 TO TRUE
                    END-IF
                    IF WS-CC(WKS-CONTADOR-COLUMNAS)<>
                    WS-CC(WKS-BITCOPIA1) AND WS-CC(WKS-CONTADOR-COLUMNAS)
                    <>WS-CC(WKS-BITCOPIA2) THEN
                        MOVE WS-CC(WKS-BITCOPIA1) TO
                        WS-CC(WKS-CONTADOR-COLUMNAS)
+                       SET FIX-C1 TO TRUE
                    END-IF
 
                END-IF
                END-PERFORM.
 
            COMPROBAR-PARIDADES.
+      *    LA COMPROBACION DE PARIDAD ES UN SEGUNDO NIVEL DE CONTROL
+      *    SOBRE EL BLOQUE YA CONSENSUADO POR COMPARAR-COLUMNAS. LAS
+      *    TRES COPIAS DE WS-CC YA SON IDENTICAS EN ESTE PUNTO, ASI
+      *    QUE UN FIX AQUI ES UN SOLO EVENTO DE CONSENSO, NO UN FIX
+      *    INDEPENDIENTE POR CADA COPIA (VER WKS-FLAG-FIX-CONSENSO).
+               MOVE "N" TO WKS-FLAG-NOCORREGIBLE.
+               MOVE "N" TO WKS-FLAG-FIX-CONSENSO.
+               COMPUTE WKS-posBitError = 0.
       *PRIMERA COPIA
 
       *Comprobando paridad 1
@@ -189,12 +793,17 @@
                    ADD 8 to WKS-posBitError
                END-IF.
 
-               IF WKS-posBitError >0 AND WKS-posBitError < 11 THEN
+               IF WKS-posBitError >0 AND WKS-posBitError <= 11 THEN
                    IF WS-CC(WKS-posBitError)=0 THEN
                        MOVE 1 TO WS-CC(WKS-posBitError)
                    ELSE
                        MOVE 0 TO WS-CC(WKS-posBitError)
                    END-IF
+                   SET FIX-CONSENSO TO TRUE
+               ELSE
+                   IF WKS-posBitError NOT = 0 THEN
+                       SET NOCORREGIBLE TO TRUE
+                   END-IF
                END-IF.
 
 
@@ -235,7 +844,7 @@
                IF WS-P2(4)=1
                    ADD 8 to WKS-posBitError
                END-IF.
-               IF WKS-posBitError > 0 AND WKS-posBitError < 22 THEN
+               IF WKS-posBitError > 0 AND WKS-posBitError <= 11 THEN
                    ADD 11 TO WKS-posBitError
 
                    IF WS-CC(WKS-posBitError)=0 THEN
@@ -243,6 +852,11 @@
                    ELSE
                        MOVE 0 TO WS-CC(WKS-posBitError)
                    END-IF
+                   SET FIX-CONSENSO TO TRUE
+               ELSE
+                   IF WKS-posBitError NOT = 0 THEN
+                       SET NOCORREGIBLE TO TRUE
+                   END-IF
                END-IF.
 
       *TERCERA COPIA
@@ -282,7 +896,7 @@
                IF WS-P3(4)=1
                    ADD 8 to WKS-posBitError
                END-IF.
-               IF WKS-posBitError > 0 AND WKS-posBitError < 33 THEN
+               IF WKS-posBitError > 0 AND WKS-posBitError <= 11 THEN
                    ADD 22 TO WKS-posBitError
 
                    IF WS-CC(WKS-posBitError)=0 THEN
@@ -290,4 +904,9 @@
                    ELSE
                        MOVE 0 TO WS-CC(WKS-posBitError)
                    END-IF
+                   SET FIX-CONSENSO TO TRUE
+               ELSE
+                   IF WKS-posBitError NOT = 0 THEN
+                       SET NOCORREGIBLE TO TRUE
+                   END-IF
                END-IF.
